@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      * COLOR-BOOK                                                *
+      * Cores padrao de tela usadas por todos os programas que    *
+      * montam SCREEN SECTION, para que nenhuma tela reinvente    *
+      * seu proprio literal de cor. Valores seguem a tabela        *
+      * padrao de cores de terminal do GnuCOBOL (0=preto,          *
+      * 1=azul, 2=verde, 3=ciano, 4=vermelho, 5=magenta,           *
+      * 6=amarelo, 7=branco).                                      *
+      *----------------------------------------------------------*
+       78  COR-NORMAL        VALUE 7.
+       78  COR-DESTAQUE      VALUE 6.
+       78  COR-ERRO          VALUE 4.
