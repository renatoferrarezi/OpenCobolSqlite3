@@ -7,9 +7,31 @@
            CRT STATUS IS SCREEN-STATUS.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-CARROS ASSIGN TO "RELCARROS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-FS-CHECKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-CARROS.
+       01  REG-RELATORIO                PIC X(80).
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 REG-CHECKPOINT-ID             PIC 9(6).
+           05 REG-CHECKPOINT-NOME           PIC X(40).
+           05 REG-CHECKPOINT-PRECO-MIN      PIC 9(6)V99.
+           05 REG-CHECKPOINT-PRECO-MAX      PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
 
+       01  W-FS-CHECKPOINT              PIC X(02).
+
 
        78  K-ESCAPE      VALUE 2012.
        01  SCREEN-STATUS PIC 9(4).
@@ -18,42 +40,520 @@
        01 SQLCA-FILENAME               PIC X(100).
        01 SQLCA-QUERY                  PIC X(1000).
        01 SQLCA-ERROR                  PIC x(6).
+           88 SQLCA-SEM-ERRO           VALUE "000000".
        01 SQLCA-ERROR-MESSAGE          PIC X(255).
        01 SQLCA_CUR_STAT               PIC 9(8) COMP-3 VALUE ZERO.
        01 SQLCA-CID                    USAGE POINTER.
        01 SQLCA-STATEMENT              USAGE POINTER.
-    
+
+      * segundo cursor, usado pela consulta de vendas (cars fazendo
+      * join com sales), independente do cursor de REGISTRO acima.
+       01 SQLCA-STATEMENT-VENDA        USAGE POINTER.
+       01 SQLCA_CUR_STAT_VENDA         PIC 9(8) COMP-3 VALUE ZERO.
+
        01  REGISTRO.
            05 W-ID                         PIC 9(6).
            05 W-NOME                       PIC X(100).
            05 W-PRECO                      PIC 9(6)V99 VALUE 150,22.
 
-      * COPY color-book.
+      * registro da consulta de vendas: carro + dados da venda,
+      * carro vendido a um cliente em uma data, pelo join com sales.
+       01  REGISTRO-VENDA.
+           05 WV-ID                        PIC 9(6).
+           05 WV-NOME                      PIC X(100).
+           05 WV-PRECO-VENDIDO             PIC 9(6)V99.
+           05 WV-DATA-VENDA                PIC X(10).
+           05 WV-CLIENTE                   PIC X(100).
+
+       01  WV-PRECO-VENDIDO-ED             PIC ZZZ.ZZZ,99.
+
+      * W-PRECO editado com zero-suppression e ponto decimal na
+      * convencao de virgula da casa (DECIMAL-POINT IS COMMA), para
+      * mostrar o preco sempre do mesmo jeito no console, na tela
+      * e no relatorio.
+       01  W-PRECO-ED                      PIC ZZZ.ZZZ,99.
+
+       01  W-MODO-OPERACAO             PIC X(01) VALUE "C".
+           88 MODO-CONSULTA            VALUE "C".
+           88 MODO-MANUTENCAO          VALUE "M".
+           88 MODO-VENDAS              VALUE "V".
+
+       01  W-TIPO-MANUTENCAO           PIC X(01).
+           88 MANUT-INCLUI             VALUE "I".
+           88 MANUT-ALTERA             VALUE "A".
+           88 MANUT-EXCLUI             VALUE "E".
+
+      * liga quando o operador informou um tipo de manutencao
+      * valido (I/A/E); impede que um tipo digitado errado monte
+      * e execute um comando SQL indefinido em SQLCA-QUERY.
+       01  W-TIPO-VALIDO               PIC X(01) VALUE "N".
+           88 TIPO-VALIDO              VALUE "S".
+
+      * campos auxiliares para montar o literal de preco (com ponto)
+      * que vai dentro do comando SQL, independente do DECIMAL-POINT
+      * configurado para virgula. W-PRECO-CONV e o valor de entrada;
+      * quem chama 045-FORMATA-PRECO-SQL move o preco que precisa
+      * para W-PRECO-CONV antes de chamar.
+       01  W-PRECO-CONV                PIC 9(6)V99.
+       01  W-PRECO-INT                 PIC 9(6).
+       01  W-PRECO-DEC                 PIC 9(2).
+       01  W-PRECO-SQL                 PIC X(10).
+
+      * texto escapado para entrar como literal SQL: cada aspa simples
+      * e dobrada (''), senao o comando gerado quebra no meio ou abre
+      * espaco para injecao de SQL. Generico porque tanto o nome do
+      * carro (INSERT/UPDATE) quanto o fragmento de nome do filtro
+      * (WHERE ... LIKE) precisam do mesmo tratamento antes de entrar
+      * num comando SQL: quem chama 046-ESCAPA-SQL move o texto de
+      * entrada para W-ESCAPA-ENTRADA antes de chamar, e le o
+      * resultado em W-ESCAPA-SAIDA. O campo de saida e o dobro do de
+      * entrada porque pode crescer ate o dobro do tamanho original,
+      * se o texto for todo feito de aspas.
+       01  W-ESCAPA-ENTRADA            PIC X(100).
+       01  W-ESCAPA-SAIDA              PIC X(200).
+       01  W-ESCAPA-IDX                PIC 9(03) COMP.
+       01  W-ESCAPA-OUT-IDX            PIC 9(03) COMP.
+       01  W-ESCAPA-CHAR               PIC X(01).
+
+      * filtro de consulta: fragmento do nome e faixa de preco
+      * informados pelo operador, virados clausula WHERE antes de
+      * abrir o cursor.
+       01  W-FILTRO-NOME               PIC X(40) VALUE SPACES.
+       01  W-FILTRO-PRECO-MIN          PIC 9(6)V99 VALUE ZERO.
+       01  W-FILTRO-PRECO-MAX          PIC 9(6)V99 VALUE ZERO.
+       01  W-USAR-FILTRO               PIC X(01) VALUE "N".
+           88 USAR-FILTRO              VALUE "S".
+       01  W-CLAUSULA-WHERE            PIC X(400).
+       01  W-CLAUSULA-PTR              PIC 9(4) COMP.
+
+      * checkpoint/restart: ultimo id lido, contador de linhas desde
+      * o ultimo checkpoint gravado e de quantas em quantas linhas
+      * o checkpoint e atualizado em CHECKPT.
+       01  W-ULTIMO-ID-PROCESSADO      PIC 9(6) VALUE ZERO.
+       01  W-CONTADOR-CHECKPOINT       PIC 9(4) COMP VALUE ZERO.
+       01  W-INTERVALO-CHECKPOINT      PIC 9(4) COMP VALUE 100.
+
+      * liga quando a execucao retomou de um checkpoint (em vez de
+      * comecar do zero). Usado para nao abrir RELCARROS num reinicio,
+      * ja que o relatorio so pode listar a tabela inteira e fechar
+      * com o total geral dela - uma listagem a partir do meio da
+      * tabela ficaria incompleta e o total, errado.
+       01  W-EH-REINICIO               PIC X(01) VALUE "N".
+           88 EH-REINICIO              VALUE "S".
+
+      * indicam se a conexao/cursor estao abertos, para que
+      * 070-FINALIZA saiba exatamente o que precisa liberar.
+       01  W-CONEXAO-ABERTA            PIC X(01) VALUE "N".
+           88 CONEXAO-ABERTA           VALUE "S".
+       01  W-CURSOR-ABERTO             PIC X(01) VALUE "N".
+           88 CURSOR-ABERTO            VALUE "S".
+       01  W-CURSOR-VENDA-ABERTO       PIC X(01) VALUE "N".
+           88 CURSOR-VENDA-ABERTO      VALUE "S".
+       01  W-RELATORIO-ABERTO          PIC X(01) VALUE "N".
+           88 RELATORIO-ABERTO         VALUE "S".
+
+      * linha de relatorio de estoque de carros: cabecalho, detalhe
+      * e total geral usam o mesmo layout de colunas.
+       01  W-LINHA-RELATORIO.
+           05 DET-ID                   PIC Z(5)9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 DET-NOME                 PIC X(40).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 DET-PRECO                PIC X(10).
+
+      * mesmo layout de colunas de W-LINHA-RELATORIO, mas com o
+      * primeiro campo alfanumerico em vez de numerico-editado, para
+      * o cabecalho poder escrever "ID" sem um MOVE alfanumerico
+      * dentro de um campo PIC Z(5)9.
+       01  W-CABECALHO-RELATORIO REDEFINES W-LINHA-RELATORIO.
+           05 CAB-ID                   PIC X(06).
+           05 FILLER                   PIC X(03).
+           05 CAB-NOME                 PIC X(40).
+           05 FILLER                   PIC X(03).
+           05 CAB-PRECO                PIC X(10).
+
+       01  W-TOTAL-GERAL               PIC 9(9)V99 VALUE ZERO.
+       01  W-TOTAL-GERAL-ED            PIC Z(6)ZZZ,99.
+
+      * teclado da tela de consulta: Enter passa para o proximo
+      * registro, Esc (K-ESCAPE) interrompe a navegacao.
+       01  W-TECLA-TELA                 PIC X(01).
+       01  W-SAIR-TELA                  PIC X(01) VALUE "N".
+           88 SAIU-TELA                 VALUE "S".
+
+      * cor atual do campo de preco: normal, ou destacada quando o
+      * preco vier zerado ou negativo da tabela cars.
+       01  W-PRECO-COR                  PIC 9 COMP VALUE 0.
+
+       COPY color-book.
+
+       SCREEN SECTION.
+       01  TELA-CARRO.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE "CONSULTA DE CARROS"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 03 COL 01 VALUE "ID....:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 03 COL 10 PIC 9(6)   FROM W-ID
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 04 COL 01 VALUE "NOME..:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 04 COL 10 PIC X(40)  FROM W-NOME
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 05 COL 01 VALUE "PRECO.:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 05 COL 10 PIC X(10)  FROM W-PRECO-ED
+                             FOREGROUND-COLOR W-PRECO-COR.
+           05 LINE 07 COL 01 VALUE "ENTER = PROXIMO    ESC = SAIR"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 08 COL 01 PIC X(01) USING W-TECLA-TELA.
+
+       01  TELA-VENDA.
+           05 BLANK SCREEN.
+           05 LINE 01 COL 01 VALUE "CARROS VENDIDOS NO MES"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 03 COL 01 VALUE "ID.....:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 03 COL 11 PIC 9(6)   FROM WV-ID
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 04 COL 01 VALUE "CARRO..:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 04 COL 11 PIC X(40)  FROM WV-NOME
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 05 COL 01 VALUE "PRECO..:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 05 COL 11 PIC X(10)  FROM WV-PRECO-VENDIDO-ED
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 06 COL 01 VALUE "DATA...:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 06 COL 11 PIC X(10)  FROM WV-DATA-VENDA
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 07 COL 01 VALUE "CLIENTE:"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 07 COL 11 PIC X(40)  FROM WV-CLIENTE
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 09 COL 01 VALUE "ENTER = PROXIMO    ESC = SAIR"
+                             FOREGROUND-COLOR COR-NORMAL.
+           05 LINE 10 COL 01 PIC X(01) USING W-TECLA-TELA.
+
         PROCEDURE DIVISION.
 
+       000-MAINLINE.
+           DISPLAY "MODO (C)ONSULTA, (M)ANUTENCAO OU (V)ENDAS: ".
+           ACCEPT W-MODO-OPERACAO FROM CONSOLE.
+
+           EVALUATE TRUE
+               WHEN MODO-MANUTENCAO
+                   PERFORM 040-MANUTENCAO-CARROS
+               WHEN MODO-VENDAS
+                   PERFORM 110-CONSULTA-VENDAS
+               WHEN OTHER
+                   PERFORM 010-OBTEM-FILTRO
+                   PERFORM 050-INICIALIZA
+           END-EVALUATE.
+
+           PERFORM 070-FINALIZA.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * 010-OBTEM-FILTRO                                          *
+      * Pergunta ao operador um fragmento de nome e/ou uma faixa   *
+      * de preco para restringir a consulta. Em branco/zero         *
+      * significa "sem filtro" naquele campo.                       *
+      *----------------------------------------------------------*
+       010-OBTEM-FILTRO.
+           DISPLAY "FILTRAR POR NOME (BRANCO = TODOS): ".
+           ACCEPT W-FILTRO-NOME FROM CONSOLE.
+
+           DISPLAY "PRECO MINIMO (ZERO = SEM MINIMO): ".
+           ACCEPT W-FILTRO-PRECO-MIN FROM CONSOLE.
+
+           DISPLAY "PRECO MAXIMO (ZERO = SEM MAXIMO): ".
+           ACCEPT W-FILTRO-PRECO-MAX FROM CONSOLE.
+
+      *----------------------------------------------------------*
+      * 015-OBTEM-NOME-BANCO                                      *
+      * Le o nome do arquivo SQLite da variavel de ambiente        *
+      * CARS_DB_FILE, para apontar o mesmo programa para um banco   *
+      * diferente (copia de teste, arquivo de mes anterior para     *
+      * reconciliacao) sem recompilar. Sem a variavel definida,     *
+      * cai no nome de sempre, "teste.db".                          *
+      *----------------------------------------------------------*
+       015-OBTEM-NOME-BANCO.
+           DISPLAY "CARS_DB_FILE" UPON ENVIRONMENT-NAME.
+           ACCEPT SQLCA-FILENAME FROM ENVIRONMENT-VALUE.
+           IF SQLCA-FILENAME = SPACES
+               MOVE "teste.db" TO SQLCA-FILENAME
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 040-MANUTENCAO-CARROS                                    *
+      * Inclui, altera ou exclui um registro da tabela cars,     *
+      * montando o comando SQL a partir do REGISTRO informado    *
+      * pelo operador, do mesmo jeito que o SQLCA-QUERY de        *
+      * consulta e montado em 050-INICIALIZA.                     *
+      *----------------------------------------------------------*
+       040-MANUTENCAO-CARROS.
+           PERFORM 015-OBTEM-NOME-BANCO.
+
+           CALL "sqliteConnect" USING BY REFERENCE  SQLCA-CID
+                                                    SQLCA-FILENAME
+                                                    SQLCA-ERROR
+                                                    SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           MOVE "S" TO W-CONEXAO-ABERTA.
+
+           DISPLAY "TIPO (I)NCLUI, (A)LTERA OU (E)XCLUI: ".
+           ACCEPT W-TIPO-MANUTENCAO FROM CONSOLE.
+
+           DISPLAY "ID DO CARRO: ".
+           ACCEPT W-ID FROM CONSOLE.
+
+           MOVE "S" TO W-TIPO-VALIDO.
+
+           EVALUATE TRUE
+               WHEN MANUT-INCLUI
+                   DISPLAY "NOME DO CARRO: "
+                   ACCEPT W-NOME FROM CONSOLE
+                   DISPLAY "PRECO DO CARRO: "
+                   ACCEPT W-PRECO FROM CONSOLE
+                   MOVE W-PRECO TO W-PRECO-CONV
+                   PERFORM 045-FORMATA-PRECO-SQL
+                   MOVE W-NOME TO W-ESCAPA-ENTRADA
+                   PERFORM 046-ESCAPA-SQL
+                   STRING "insert into cars (id, name, price) "
+                          DELIMITED BY SIZE
+                          "values (" DELIMITED BY SIZE
+                          W-ID DELIMITED BY SIZE
+                          ", '" DELIMITED BY SIZE
+                          FUNCTION TRIM(W-ESCAPA-SAIDA)
+                                              DELIMITED BY SIZE
+                          "', " DELIMITED BY SIZE
+                          W-PRECO-SQL DELIMITED BY SPACE
+                          ")" DELIMITED BY SIZE
+                     INTO SQLCA-QUERY
+               WHEN MANUT-ALTERA
+                   DISPLAY "NOVO NOME DO CARRO: "
+                   ACCEPT W-NOME FROM CONSOLE
+                   DISPLAY "NOVO PRECO DO CARRO: "
+                   ACCEPT W-PRECO FROM CONSOLE
+                   MOVE W-PRECO TO W-PRECO-CONV
+                   PERFORM 045-FORMATA-PRECO-SQL
+                   MOVE W-NOME TO W-ESCAPA-ENTRADA
+                   PERFORM 046-ESCAPA-SQL
+                   STRING "update cars set name = '" DELIMITED BY SIZE
+                          FUNCTION TRIM(W-ESCAPA-SAIDA)
+                                              DELIMITED BY SIZE
+                          "', price = " DELIMITED BY SIZE
+                          W-PRECO-SQL DELIMITED BY SPACE
+                          " where id = " DELIMITED BY SIZE
+                          W-ID DELIMITED BY SIZE
+                     INTO SQLCA-QUERY
+               WHEN MANUT-EXCLUI
+                   STRING "delete from cars where id = "
+                          DELIMITED BY SIZE
+                          W-ID DELIMITED BY SIZE
+                     INTO SQLCA-QUERY
+               WHEN OTHER
+                   DISPLAY "TIPO DE MANUTENCAO INVALIDO: "
+                           W-TIPO-MANUTENCAO
+                   MOVE "N" TO W-TIPO-VALIDO
+           END-EVALUATE.
+
+           IF TIPO-VALIDO
+               CALL "sqliteExecute" USING BY REFERENCE SQLCA-CID
+                                                    SQLCA-QUERY
+                                                    SQLCA-ERROR
+                                                    SQLCA-ERROR-MESSAGE
+               PERFORM 900-VERIFICA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 046-ESCAPA-SQL                                            *
+      * Copia W-ESCAPA-ENTRADA para W-ESCAPA-SAIDA dobrando cada    *
+      * aspa simples encontrada, caracter por caracter, para que    *
+      * um texto com apostrofo (p.ex. "Joao D'Avila") entre no       *
+      * literal SQL sem quebrar o comando nem abrir espaco para     *
+      * injecao de SQL. Usado tanto para o nome do carro             *
+      * (INSERT/UPDATE em 040-MANUTENCAO-CARROS) quanto para o       *
+      * fragmento de nome do filtro (WHERE ... LIKE em                *
+      * 030-MONTA-CLAUSULA-WHERE) - quem chama move o texto de        *
+      * entrada para W-ESCAPA-ENTRADA antes de chamar.                *
+      *----------------------------------------------------------*
+       046-ESCAPA-SQL.
+           MOVE SPACES TO W-ESCAPA-SAIDA.
+           MOVE 1 TO W-ESCAPA-OUT-IDX.
+           PERFORM 047-ESCAPA-SQL-1-CARACTER
+               VARYING W-ESCAPA-IDX FROM 1 BY 1
+               UNTIL W-ESCAPA-IDX > LENGTH OF W-ESCAPA-ENTRADA.
+
+       047-ESCAPA-SQL-1-CARACTER.
+           MOVE W-ESCAPA-ENTRADA(W-ESCAPA-IDX:1) TO W-ESCAPA-CHAR.
+           MOVE W-ESCAPA-CHAR TO W-ESCAPA-SAIDA(W-ESCAPA-OUT-IDX:1).
+           ADD 1 TO W-ESCAPA-OUT-IDX.
+           IF W-ESCAPA-CHAR = "'"
+               MOVE W-ESCAPA-CHAR TO
+                                 W-ESCAPA-SAIDA(W-ESCAPA-OUT-IDX:1)
+               ADD 1 TO W-ESCAPA-OUT-IDX
+           END-IF.
+
+       045-FORMATA-PRECO-SQL.
+           MOVE SPACES TO W-PRECO-SQL.
+           DIVIDE W-PRECO-CONV BY 1 GIVING W-PRECO-INT.
+           MOVE 0 TO W-PRECO-DEC.
+           COMPUTE W-PRECO-DEC = (W-PRECO-CONV - W-PRECO-INT) * 100.
+           STRING W-PRECO-INT DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  W-PRECO-DEC DELIMITED BY SIZE
+             INTO W-PRECO-SQL.
+
+      *----------------------------------------------------------*
+      * 030-MONTA-CLAUSULA-WHERE                                  *
+      * Monta a clausula WHERE da consulta a partir do filtro de  *
+      * nome e da faixa de preco obtidos em 010-OBTEM-FILTRO.       *
+      * W-CLAUSULA-WHERE fica vazia quando nenhum filtro foi        *
+      * informado.                                                  *
+      *----------------------------------------------------------*
+       030-MONTA-CLAUSULA-WHERE.
+           MOVE SPACES TO W-CLAUSULA-WHERE.
+           MOVE 1 TO W-CLAUSULA-PTR.
+           MOVE "N" TO W-USAR-FILTRO.
+
+           IF W-FILTRO-NOME NOT = SPACES
+               PERFORM 031-ACRESCENTA-PREFIXO-WHERE
+               MOVE W-FILTRO-NOME TO W-ESCAPA-ENTRADA
+               PERFORM 046-ESCAPA-SQL
+               STRING "name like '%" DELIMITED BY SIZE
+                      FUNCTION TRIM(W-ESCAPA-SAIDA) DELIMITED BY SIZE
+                      "%'" DELIMITED BY SIZE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+           END-IF.
+
+           IF W-FILTRO-PRECO-MIN GREATER THAN ZERO
+               MOVE W-FILTRO-PRECO-MIN TO W-PRECO-CONV
+               PERFORM 045-FORMATA-PRECO-SQL
+               PERFORM 031-ACRESCENTA-PREFIXO-WHERE
+               STRING "price >= " DELIMITED BY SIZE
+                      W-PRECO-SQL DELIMITED BY SPACE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+           END-IF.
+
+           IF W-FILTRO-PRECO-MAX GREATER THAN ZERO
+               MOVE W-FILTRO-PRECO-MAX TO W-PRECO-CONV
+               PERFORM 045-FORMATA-PRECO-SQL
+               PERFORM 031-ACRESCENTA-PREFIXO-WHERE
+               STRING "price <= " DELIMITED BY SIZE
+                      W-PRECO-SQL DELIMITED BY SPACE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+           END-IF.
+
+           IF W-ULTIMO-ID-PROCESSADO GREATER THAN ZERO
+               PERFORM 031-ACRESCENTA-PREFIXO-WHERE
+               STRING "id > " DELIMITED BY SIZE
+                      W-ULTIMO-ID-PROCESSADO DELIMITED BY SIZE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 031-ACRESCENTA-PREFIXO-WHERE                              *
+      * Coloca "where " antes da primeira condicao e " and "      *
+      * antes de cada condicao seguinte em W-CLAUSULA-WHERE.       *
+      *----------------------------------------------------------*
+       031-ACRESCENTA-PREFIXO-WHERE.
+           IF USAR-FILTRO
+               STRING " and " DELIMITED BY SIZE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+           ELSE
+               STRING "where " DELIMITED BY SIZE
+                 INTO W-CLAUSULA-WHERE
+                      WITH POINTER W-CLAUSULA-PTR
+               MOVE "S" TO W-USAR-FILTRO
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 020-LE-CHECKPOINT                                         *
+      * Le o ultimo id processado gravado em CHECKPT por uma       *
+      * execucao anterior. O checkpoint so vale pelo mesmo filtro   *
+      * (nome/faixa de preco) que o gerou - W-FILTRO-NOME/MIN/MAX    *
+      * ja vem preenchido de 010-OBTEM-FILTRO quando este paragrafo *
+      * roda, entao compara contra o que esta gravado em CHECKPT    *
+      * antes de aceitar o id. Se o filtro mudou, o checkpoint e     *
+      * ignorado e a consulta nova roda do comeco. Sem checkpoint    *
+      * (primeira execucao ou tabela ja processada por completo),   *
+      * W-ULTIMO-ID-PROCESSADO fica zero e a consulta roda do        *
+      * comeco.                                                      *
+      *----------------------------------------------------------*
+       020-LE-CHECKPOINT.
+           MOVE ZERO TO W-ULTIMO-ID-PROCESSADO.
+           MOVE "N" TO W-EH-REINICIO.
+
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF W-FS-CHECKPOINT = "00"
+               READ ARQ-CHECKPOINT
+                   AT END
+                       MOVE ZERO TO W-ULTIMO-ID-PROCESSADO
+                   NOT AT END
+                       IF REG-CHECKPOINT-NOME = W-FILTRO-NOME
+                          AND REG-CHECKPOINT-PRECO-MIN =
+                                              W-FILTRO-PRECO-MIN
+                          AND REG-CHECKPOINT-PRECO-MAX =
+                                              W-FILTRO-PRECO-MAX
+                           MOVE REG-CHECKPOINT-ID TO
+                                              W-ULTIMO-ID-PROCESSADO
+                       END-IF
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+           IF W-ULTIMO-ID-PROCESSADO GREATER THAN ZERO
+               MOVE "S" TO W-EH-REINICIO
+           END-IF.
+
        050-INICIALIZA.
            MOVE 150,22 TO W-PRECO.
-           MOVE "teste.db" TO SQLCA-FILENAME.
+           PERFORM 015-OBTEM-NOME-BANCO.
+           MOVE ZERO TO W-CONTADOR-CHECKPOINT.
+
+           PERFORM 020-LE-CHECKPOINT.
 
            CALL "sqliteConnect" USING BY REFERENCE  SQLCA-CID
                                                     SQLCA-FILENAME
                                                     SQLCA-ERROR
                                                     SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           MOVE "S" TO W-CONEXAO-ABERTA.
+
+           PERFORM 030-MONTA-CLAUSULA-WHERE.
 
-           STRING "select id, name, price " DELIMITED BY SIZE 
-                  "from cars" DELIMITED BY SIZE 
+           STRING "select id, name, price from cars " DELIMITED BY SIZE
+                  FUNCTION TRIM(W-CLAUSULA-WHERE) DELIMITED BY SIZE
+                  " order by id" DELIMITED BY SIZE
            INTO SQLCA-QUERY.
 
-           CALL "sqliteOpenCursor" USING BY REFERENCE 
+           CALL "sqliteOpenCursor" USING BY REFERENCE
                                                     SQLCA-CID
                                                     SQLCA-QUERY
                                                     SQLCA-STATEMENT
                                                     SQLCA-ERROR
                                                     SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           MOVE "S" TO W-CURSOR-ABERTO.
 
-           PERFORM 060-GET-RESULT UNTIL SQLCA_CUR_STAT = 1.
+           IF EH-REINICIO
+               DISPLAY "RETOMANDO DE CHECKPOINT - RELCARROS NAO "
+                       "SERA GERADO NESTA EXECUCAO."
+           ELSE
+               PERFORM 090-ABRE-RELATORIO
+           END-IF.
 
-           STOP RUN.
+           PERFORM 060-GET-RESULT
+               UNTIL SQLCA_CUR_STAT = 1 OR SAIU-TELA.
 
 
        060-GET-RESULT.
@@ -61,12 +561,264 @@
                                                  SQLCA_CUR_STAT
                                                  W-ID
                                                  W-NOME
-                                                 W-PRECO.
-           IF SQLCA_CUR_STAT EQUAL 0 THEN 
-               DISPLAY "ID:"
-               DISPLAY W-ID
-               DISPLAY "NOME:"
-               DISPLAY W-NOME
-               DISPLAY "PRECO"
-               DISPLAY W-PRECO
+                                                 W-PRECO
+                                                 SQLCA-ERROR
+                                                 SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           IF SQLCA_CUR_STAT EQUAL 0 THEN
+               PERFORM 065-EXIBE-TELA
+               IF RELATORIO-ABERTO
+                   PERFORM 095-GRAVA-DETALHE-RELATORIO
+               END-IF
+               MOVE W-ID TO W-ULTIMO-ID-PROCESSADO
+               ADD 1 TO W-CONTADOR-CHECKPOINT
+               IF W-CONTADOR-CHECKPOINT >= W-INTERVALO-CHECKPOINT
+                   PERFORM 080-GRAVA-CHECKPOINT
+                   MOVE ZERO TO W-CONTADOR-CHECKPOINT
+               END-IF
             END-IF.
+
+      *----------------------------------------------------------*
+      * 065-EXIBE-TELA                                            *
+      * Mostra o registro atual na tela de consulta e aguarda o   *
+      * operador. Se a tecla pressionada for Esc (K-ESCAPE),      *
+      * sinaliza SAIU-TELA para interromper a navegacao do        *
+      * cursor antes do fim da tabela.                            *
+      *----------------------------------------------------------*
+       065-EXIBE-TELA.
+           MOVE W-PRECO TO W-PRECO-ED.
+
+           IF W-PRECO NOT GREATER THAN ZERO
+               MOVE COR-ERRO TO W-PRECO-COR
+           ELSE
+               MOVE COR-NORMAL TO W-PRECO-COR
+           END-IF.
+
+           DISPLAY TELA-CARRO.
+           ACCEPT TELA-CARRO.
+           IF SCREEN-STATUS = K-ESCAPE
+               MOVE "S" TO W-SAIR-TELA
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 090-ABRE-RELATORIO                                       *
+      * Abre o arquivo de listagem do estoque de carros (RELCARROS)*
+      * e grava o cabecalho, zerando o acumulador do total geral. *
+      *----------------------------------------------------------*
+       090-ABRE-RELATORIO.
+           OPEN OUTPUT RELATORIO-CARROS.
+           MOVE "S" TO W-RELATORIO-ABERTO.
+           MOVE ZERO TO W-TOTAL-GERAL.
+
+           MOVE SPACES TO W-CABECALHO-RELATORIO.
+           MOVE "ID" TO CAB-ID.
+           MOVE "NOME" TO CAB-NOME.
+           MOVE "PRECO" TO CAB-PRECO.
+           MOVE W-CABECALHO-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *----------------------------------------------------------*
+      * 095-GRAVA-DETALHE-RELATORIO                               *
+      * Grava uma linha de detalhe do relatorio para o REGISTRO   *
+      * atual e acumula o preco no total geral.                   *
+      *----------------------------------------------------------*
+       095-GRAVA-DETALHE-RELATORIO.
+           MOVE W-PRECO TO W-PRECO-ED.
+
+           MOVE SPACES TO W-LINHA-RELATORIO.
+           MOVE W-ID TO DET-ID.
+           MOVE W-NOME TO DET-NOME.
+           MOVE W-PRECO-ED TO DET-PRECO.
+           MOVE W-LINHA-RELATORIO TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           ADD W-PRECO TO W-TOTAL-GERAL.
+
+      *----------------------------------------------------------*
+      * 099-FECHA-RELATORIO                                      *
+      * Grava a linha de total geral do estoque e fecha o         *
+      * arquivo de relatorio.                                     *
+      *----------------------------------------------------------*
+       099-FECHA-RELATORIO.
+           MOVE W-TOTAL-GERAL TO W-TOTAL-GERAL-ED.
+
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "TOTAL GERAL: " DELIMITED BY SIZE
+                  W-TOTAL-GERAL-ED DELIMITED BY SIZE
+             INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+           CLOSE RELATORIO-CARROS.
+           MOVE "N" TO W-RELATORIO-ABERTO.
+
+      *----------------------------------------------------------*
+      * 110-CONSULTA-VENDAS                                       *
+      * Conecta ao banco e abre um segundo cursor (SQLCA-STATEMENT-*
+      * VENDA) com o join de cars e sales, para o inquerito de     *
+      * "carros vendidos no mes" por cliente.                      *
+      *----------------------------------------------------------*
+       110-CONSULTA-VENDAS.
+           PERFORM 015-OBTEM-NOME-BANCO.
+
+           CALL "sqliteConnect" USING BY REFERENCE  SQLCA-CID
+                                                    SQLCA-FILENAME
+                                                    SQLCA-ERROR
+                                                    SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           MOVE "S" TO W-CONEXAO-ABERTA.
+
+           STRING "select cars.id, cars.name, sales.sale_price, "
+                  "sales.sale_date, sales.customer_name "
+                  "from cars join sales on sales.car_id = cars.id "
+                  "where strftime('%Y-%m', sales.sale_date) = "
+                       "strftime('%Y-%m', 'now')" DELIMITED BY SIZE
+             INTO SQLCA-QUERY.
+
+           CALL "sqliteOpenCursor" USING BY REFERENCE
+                                            SQLCA-CID
+                                            SQLCA-QUERY
+                                            SQLCA-STATEMENT-VENDA
+                                            SQLCA-ERROR
+                                            SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           MOVE "S" TO W-CURSOR-VENDA-ABERTO.
+
+           PERFORM 120-GET-RESULT-VENDA
+               UNTIL SQLCA_CUR_STAT_VENDA = 1 OR SAIU-TELA.
+
+      *----------------------------------------------------------*
+      * 120-GET-RESULT-VENDA                                      *
+      * Busca a proxima linha do join cars/sales e, se houver      *
+      * registro, exibe na tela de vendas.                         *
+      *----------------------------------------------------------*
+       120-GET-RESULT-VENDA.
+           CALL "sqlitefetch" USING BY REFERENCE
+                                            SQLCA-STATEMENT-VENDA
+                                            SQLCA_CUR_STAT_VENDA
+                                            WV-ID
+                                            WV-NOME
+                                            WV-PRECO-VENDIDO
+                                            WV-DATA-VENDA
+                                            WV-CLIENTE
+                                            SQLCA-ERROR
+                                            SQLCA-ERROR-MESSAGE.
+           PERFORM 900-VERIFICA-ERRO.
+           IF SQLCA_CUR_STAT_VENDA EQUAL 0
+               PERFORM 125-EXIBE-TELA-VENDA
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 125-EXIBE-TELA-VENDA                                      *
+      * Mostra o registro atual do inquerito de vendas e aguarda  *
+      * o operador, com a mesma logica de saida por Esc usada na  *
+      * consulta de carros.                                        *
+      *----------------------------------------------------------*
+       125-EXIBE-TELA-VENDA.
+           MOVE WV-PRECO-VENDIDO TO WV-PRECO-VENDIDO-ED.
+
+           DISPLAY TELA-VENDA.
+           ACCEPT TELA-VENDA.
+           IF SCREEN-STATUS = K-ESCAPE
+               MOVE "S" TO W-SAIR-TELA
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 070-FINALIZA                                              *
+      * Libera o cursor e desconecta do banco, nesta ordem, para  *
+      * que nenhum handle (SQLCA-STATEMENT / SQLCA-CID) fique      *
+      * pendente ao final da execucao. Chamada em todo caminho de  *
+      * saida do programa, normal ou por erro.                     *
+      *----------------------------------------------------------*
+       070-FINALIZA.
+           IF RELATORIO-ABERTO
+               PERFORM 099-FECHA-RELATORIO
+           END-IF.
+
+           IF CURSOR-ABERTO
+               IF SQLCA_CUR_STAT = 1 AND NOT SAIU-TELA
+                   MOVE ZERO TO W-ULTIMO-ID-PROCESSADO
+               END-IF
+               PERFORM 080-GRAVA-CHECKPOINT
+           END-IF.
+
+           IF CURSOR-ABERTO
+               CALL "sqliteCloseCursor" USING BY REFERENCE
+                                                    SQLCA-STATEMENT
+                                                    SQLCA-ERROR
+                                                    SQLCA-ERROR-MESSAGE
+               PERFORM 905-VERIFICA-ERRO-FINALIZA
+               MOVE "N" TO W-CURSOR-ABERTO
+           END-IF.
+
+           IF CURSOR-VENDA-ABERTO
+               CALL "sqliteCloseCursor" USING BY REFERENCE
+                                            SQLCA-STATEMENT-VENDA
+                                            SQLCA-ERROR
+                                            SQLCA-ERROR-MESSAGE
+               PERFORM 905-VERIFICA-ERRO-FINALIZA
+               MOVE "N" TO W-CURSOR-VENDA-ABERTO
+           END-IF.
+
+           IF CONEXAO-ABERTA
+               CALL "sqliteDisconnect" USING BY REFERENCE
+                                                    SQLCA-CID
+                                                    SQLCA-ERROR
+                                                    SQLCA-ERROR-MESSAGE
+               PERFORM 905-VERIFICA-ERRO-FINALIZA
+               MOVE "N" TO W-CONEXAO-ABERTA
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 080-GRAVA-CHECKPOINT                                      *
+      * Grava W-ULTIMO-ID-PROCESSADO em CHECKPT, junto com o filtro *
+      * (nome/faixa de preco) desta execucao, para que 020-LE-      *
+      * CHECKPOINT possa recusar o checkpoint numa execucao         *
+      * seguinte que rode com um filtro diferente. Chamada a cada   *
+      * W-INTERVALO-CHECKPOINT linhas e mais uma vez em              *
+      * 070-FINALIZA, para que um reinicio apos abend retome do     *
+      * id seguinte em vez de reprocessar a tabela toda.             *
+      *----------------------------------------------------------*
+       080-GRAVA-CHECKPOINT.
+           MOVE W-ULTIMO-ID-PROCESSADO TO REG-CHECKPOINT-ID.
+           MOVE W-FILTRO-NOME TO REG-CHECKPOINT-NOME.
+           MOVE W-FILTRO-PRECO-MIN TO REG-CHECKPOINT-PRECO-MIN.
+           MOVE W-FILTRO-PRECO-MAX TO REG-CHECKPOINT-PRECO-MAX.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           IF W-FS-CHECKPOINT NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT (CHECKPT), STATUS "
+                       W-FS-CHECKPOINT
+           END-IF.
+           CLOSE ARQ-CHECKPOINT.
+
+      *----------------------------------------------------------*
+      * 900-VERIFICA-ERRO                                        *
+      * Chamada logo depois de cada CALL "sqlite...". Se          *
+      * SQLCA-ERROR voltou diferente de "000000", mostra a        *
+      * mensagem de erro, libera o que estiver aberto e encerra   *
+      * o programa de forma controlada, em vez de deixar o erro   *
+      * aparecer mais tarde como um sintoma confuso.               *
+      *----------------------------------------------------------*
+       900-VERIFICA-ERRO.
+           IF NOT SQLCA-SEM-ERRO
+               DISPLAY "ERRO SQLITE " SQLCA-ERROR ": "
+                                      SQLCA-ERROR-MESSAGE
+               PERFORM 070-FINALIZA
+               STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------*
+      * 905-VERIFICA-ERRO-FINALIZA                                *
+      * Mesma checagem de SQLCA-ERROR de 900-VERIFICA-ERRO, usada  *
+      * pelos CALLs de liberacao de handle dentro do proprio        *
+      * 070-FINALIZA. So mostra a mensagem e continua, em vez de    *
+      * chamar 070-FINALIZA de novo (o que reentraria no paragrafo  *
+      * que ja esta executando) - estamos liberando o que ainda     *
+      * resta aberto, entao uma falha aqui e so relatada, nunca      *
+      * escondida.                                                   *
+      *----------------------------------------------------------*
+       905-VERIFICA-ERRO-FINALIZA.
+           IF NOT SQLCA-SEM-ERRO
+               DISPLAY "ERRO SQLITE " SQLCA-ERROR ": "
+                                      SQLCA-ERROR-MESSAGE
+           END-IF.
